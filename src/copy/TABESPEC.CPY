@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * TABELA DE ESPECIALIDADES EM MEMORIA, CARREGADA POR
+      * CRIA-TABELA-ESPECIALIADES A PARTIR DO CADESPEC (REGESPEC.DAT).
+      * COMPARTILHADA POR TODOS OS PROGRAMAS QUE PRECISAM TRADUZIR O
+      * CODIGO DE ESPECIALIDADE NO SEU ROTULO (TELA, RELATORIOS,
+      * EXPORTACAO). TAMANHO MAXIMO AMARRADO A PIC 9(02) DO
+      * ESP-CODIGO, OU SEJA, ATE 99 ESPECIALIDADES SEM RECOMPILAR.
+      *----------------------------------------------------------------
+       77 WS-QTD-ESPECIALIDADES PIC 9(02) VALUE ZEROS.
+       01 TABESPECIALIDADE.
+           02 ESPECIALIDADE-PONTEIRO PIC X(20)
+               OCCURS 1 TO 99 TIMES DEPENDING ON WS-QTD-ESPECIALIDADES.
