@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE MEDICOS (CADMEDICO / REGMEDICO.DAT)
+      * COMPARTILHADO ENTRE PROGMEDICO E OS PROGRAMAS BATCH QUE LEEM
+      * O MESMO ARQUIVO, PARA EVITAR QUE O LAYOUT SE DESALINHE ENTRE
+      * OS PROGRAMAS.
+      *----------------------------------------------------------------
+       01 REGMEDICO.
+           02 CRM PIC 9(06).
+           02 NOME PIC X(30).
+           02 ESPECIALIDADE PIC 9(02).
+           02 SEXO PIC X(01).
+           02 DATA-NASCIMENTO PIC 9(08).
+           02 EMAIL PIC X(50).
+           02 DDD PIC 9(02).
+           02 PHONE PIC 9(09).
