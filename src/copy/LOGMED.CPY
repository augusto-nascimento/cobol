@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA DO CADASTRO DE
+      * MEDICOS (LOGMEDICO.DAT). GRAVADO A CADA INCLUSAO, ALTERACAO
+      * OU EXCLUSAO EM CADMEDICO.
+      *----------------------------------------------------------------
+       01 REGLOGMEDICO.
+           02 LOG-CRM PIC 9(06).
+           02 LOG-NOME PIC X(30).
+           02 LOG-OPERACAO PIC X(01).
+      * LOG-OPERACAO:
+      * N - NOVO REGISTRO
+      * E - EDITAR REGISTRO
+      * A - APAGAR EXCLUIR REGISTRO
+           02 LOG-DATA PIC 9(08).
+           02 LOG-HORA PIC 9(08).
