@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DO CADASTRO DE ESPECIALIDADES (CADESPEC /
+      * REGESPEC.DAT), MANTIDO FORA DO PROGRAMA PARA QUE UMA NOVA
+      * ESPECIALIDADE POSSA SER INCLUIDA SEM RECOMPILAR NADA.
+      *----------------------------------------------------------------
+       01 REGESPECIALIDADE.
+           02 ESP-CODIGO PIC 9(02).
+           02 ESP-DESCRICAO PIC X(20).
