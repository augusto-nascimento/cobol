@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVMED.
+       AUTHOR. AUGUSTO ROCHA NASCIMENTO.
+      *----------------------------------------------------------------
+      * UTILITARIO DE CONVERSAO, EXECUTADO UMA UNICA VEZ, DO LAYOUT
+      * ANTIGO DO CADMEDICO (ESPECIALIDADE EM PIC 9(01), CHAVE NOME
+      * SEM WITH DUPLICATES) PARA O LAYOUT ATUAL DE REGMED.CPY
+      * (ESPECIALIDADE EM PIC 9(02), CHAVE NOME WITH DUPLICATES).
+      * AMBAS AS MUDANCAS ALTERAM O TAMANHO FIXO DO REGISTRO E A
+      * DEFINICAO DO INDICE ALTERNATIVO, ENTAO O CADMEDICO (INDEXED)
+      * NAO PODE SER REABERTO DIRETAMENTE PELO PROGMEDICO/CARGAMED/
+      * RELESPEC/EXPMEDIC ATUAIS SE AINDA ESTIVER NO LAYOUT ANTIGO.
+      *
+      * PROCEDIMENTO DE USO:
+      *   1) PARAR TODOS OS PROGRAMAS QUE ACESSAM O CADMEDICO.
+      *   2) RENOMEAR O REGMEDICO.DAT ATUAL (LAYOUT ANTIGO) PARA
+      *      REGMEDICO.OLD.
+      *   3) EXECUTAR ESTE PROGRAMA. ELE LE O REGMEDICO.OLD NO
+      *      LAYOUT ANTIGO E GRAVA UM REGMEDICO.DAT NOVO, JA NO
+      *      LAYOUT ATUAL, COM O INDICE DE NOME RECONSTRUIDO COMO
+      *      WITH DUPLICATES.
+      *   4) CONFIRMAR A CONTAGEM EXIBIDA E SO ENTAO VOLTAR A
+      *      EXECUTAR OS DEMAIS PROGRAMAS.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMEDICO-ANTIGO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CRM-ANTIGO
+           FILE STATUS IS ST-ERRO-ANTIGO.
+
+       SELECT CADMEDICO-NOVO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CRM
+           FILE STATUS IS ST-ERRO-NOVO
+           ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMEDICO-ANTIGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGMEDICO.OLD".
+       01 REGMEDICO-ANTIGO.
+           02 CRM-ANTIGO PIC 9(06).
+           02 NOME-ANTIGO PIC X(30).
+           02 ESPECIALIDADE-ANTIGA PIC 9(01).
+           02 SEXO-ANTIGO PIC X(01).
+           02 DATA-NASCIMENTO-ANTIGA PIC 9(08).
+           02 EMAIL-ANTIGO PIC X(50).
+           02 DDD-ANTIGO PIC 9(02).
+           02 PHONE-ANTIGO PIC 9(09).
+
+       FD CADMEDICO-NOVO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGMEDICO.DAT".
+           COPY REGMED.
+
+      *----------WORKING-STORAGE SECTION----------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-ANTIGO PIC X(02) VALUE "00".
+       77 ST-ERRO-NOVO PIC X(02) VALUE "00".
+       77 WS-FIM PIC X(01) VALUE "N".
+       77 WS-QTD-CONVERTIDOS PIC 9(05) VALUE ZEROS.
+      *--------------------------------------------
+       PROCEDURE DIVISION.
+       R-INICIO.
+           OPEN INPUT CADMEDICO-ANTIGO.
+           IF ST-ERRO-ANTIGO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO REGMEDICO.OLD: "
+                   ST-ERRO-ANTIGO
+               GO TO R-FIM
+           END-IF.
+
+           OPEN OUTPUT CADMEDICO-NOVO.
+           IF ST-ERRO-NOVO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO REGMEDICO.DAT: "
+                   ST-ERRO-NOVO
+               CLOSE CADMEDICO-ANTIGO
+               GO TO R-FIM
+           END-IF.
+
+           PERFORM R-LER-PROXIMO-ANTIGO.
+           PERFORM R-CONVERTE-REGISTRO UNTIL WS-FIM = "S".
+
+           DISPLAY "REGISTROS CONVERTIDOS.: " WS-QTD-CONVERTIDOS.
+           DISPLAY "REGMEDICO.DAT RECONSTRUIDO NO LAYOUT ATUAL".
+
+           CLOSE CADMEDICO-ANTIGO.
+           CLOSE CADMEDICO-NOVO.
+           GO TO R-FIM.
+
+       R-LER-PROXIMO-ANTIGO.
+           READ CADMEDICO-ANTIGO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM
+           END-READ.
+
+       R-CONVERTE-REGISTRO.
+           MOVE CRM-ANTIGO TO CRM.
+           MOVE NOME-ANTIGO TO NOME.
+           MOVE ESPECIALIDADE-ANTIGA TO ESPECIALIDADE.
+           MOVE SEXO-ANTIGO TO SEXO.
+           MOVE DATA-NASCIMENTO-ANTIGA TO DATA-NASCIMENTO.
+           MOVE EMAIL-ANTIGO TO EMAIL.
+           MOVE DDD-ANTIGO TO DDD.
+           MOVE PHONE-ANTIGO TO PHONE.
+           WRITE REGMEDICO.
+           IF ST-ERRO-NOVO = "00"
+               ADD 1 TO WS-QTD-CONVERTIDOS
+           ELSE
+               DISPLAY "ERRO AO GRAVAR CRM " CRM-ANTIGO
+                   ": " ST-ERRO-NOVO
+           END-IF.
+
+           PERFORM R-LER-PROXIMO-ANTIGO.
+
+       R-FIM.
+           EXIT PROGRAM.
