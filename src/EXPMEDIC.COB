@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPMEDIC.
+       AUTHOR. AUGUSTO ROCHA NASCIMENTO.
+      *----------------------------------------------------------------
+      * EXPORTACAO EM CSV DO CADMEDICO PARA O SISTEMA DE FATURAMENTO/
+      * CONVENIOS. PERCORRE O CADASTRO SEQUENCIALMENTE E GRAVA CRM,
+      * NOME, ESPECIALIDADE (RESOLVIDA PARA O ROTULO VIA
+      * ESPECIALIDADE-PONTEIRO), EMAIL E DDD+TELEFONE EM
+      * EXPMEDIC.CSV, UMA LINHA POR MEDICO, COM CABECALHO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMEDICO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CRM
+           FILE STATUS IS ST-ERRO
+           ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADESPEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-ESP.
+
+       SELECT EXPCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-CSV.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMEDICO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGMEDICO.DAT".
+           COPY REGMED.
+
+       FD CADESPEC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGESPEC.DAT".
+           COPY ESPEREG.
+
+       FD EXPCSV
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXPMEDIC.CSV".
+       01 LINHA-CSV PIC X(150).
+
+      *----------WORKING-STORAGE SECTION----------
+       WORKING-STORAGE SECTION.
+           COPY TABESPEC.
+
+       77 ST-ERRO PIC X(02) VALUE "00".
+       77 ST-ERRO-ESP PIC X(02) VALUE "00".
+       77 ST-ERRO-CSV PIC X(02) VALUE "00".
+       77 WS-FIM PIC X(01) VALUE "N".
+       77 WS-FIM-ESP PIC X(01) VALUE "N".
+       77 WS-QTD-EXPORTADOS PIC 9(05) VALUE ZEROS.
+       77 WS-ESPEC-ROTULO PIC X(20) VALUE SPACES.
+       77 WS-ASPAS PIC X(01) VALUE '"'.
+       77 WS-LEN-NOME PIC 9(02) VALUE ZEROS.
+       77 WS-LEN-ESPEC PIC 9(02) VALUE ZEROS.
+       77 WS-LEN-EMAIL PIC 9(02) VALUE ZEROS.
+
+       01 WS-CRM-ED PIC 9(06).
+       01 WS-DDD-ED PIC 9(02).
+       01 WS-PHONE-ED PIC 9(09).
+      *--------------------------------------------
+       PROCEDURE DIVISION.
+       R-INICIO.
+           OPEN INPUT CADMEDICO.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO CADMEDICO: " ST-ERRO
+               GO TO R-FIM
+           END-IF.
+
+           OPEN OUTPUT EXPCSV.
+           IF ST-ERRO-CSV NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO EXPMEDIC.CSV: " ST-ERRO-CSV
+               CLOSE CADMEDICO
+               GO TO R-FIM
+           END-IF.
+
+           PERFORM CRIA-TABELA-ESPECIALIADES.
+
+           MOVE "CRM,NOME,ESPECIALIDADE,EMAIL,DDD,TELEFONE"
+               TO LINHA-CSV.
+           WRITE LINHA-CSV.
+
+           PERFORM R-LER-PROXIMO.
+           PERFORM R-GRAVA-LINHA-CSV UNTIL WS-FIM = "S".
+
+           DISPLAY "MEDICOS EXPORTADOS....: " WS-QTD-EXPORTADOS.
+           DISPLAY "ARQUIVO GRAVADO EM EXPMEDIC.CSV".
+
+           CLOSE CADMEDICO.
+           CLOSE EXPCSV.
+           GO TO R-FIM.
+
+       R-LER-PROXIMO.
+           READ CADMEDICO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM
+           END-READ.
+
+       R-GRAVA-LINHA-CSV.
+           MOVE CRM TO WS-CRM-ED.
+           MOVE DDD TO WS-DDD-ED.
+           MOVE PHONE TO WS-PHONE-ED.
+           MOVE SPACES TO WS-ESPEC-ROTULO.
+           IF ESPECIALIDADE >= 1 AND
+               ESPECIALIDADE <= WS-QTD-ESPECIALIDADES
+               MOVE ESPECIALIDADE-PONTEIRO(ESPECIALIDADE)
+                   TO WS-ESPEC-ROTULO
+           END-IF.
+
+           MOVE 30 TO WS-LEN-NOME.
+           PERFORM R-ACHA-TAMANHO-NOME
+               UNTIL NOME(WS-LEN-NOME:1) NOT = SPACE
+               OR WS-LEN-NOME = 1.
+
+           MOVE 20 TO WS-LEN-ESPEC.
+           PERFORM R-ACHA-TAMANHO-ESPEC
+               UNTIL WS-ESPEC-ROTULO(WS-LEN-ESPEC:1) NOT = SPACE
+               OR WS-LEN-ESPEC = 1.
+
+           MOVE 50 TO WS-LEN-EMAIL.
+           PERFORM R-ACHA-TAMANHO-EMAIL
+               UNTIL EMAIL(WS-LEN-EMAIL:1) NOT = SPACE
+               OR WS-LEN-EMAIL = 1.
+
+           STRING
+               WS-CRM-ED                       DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               WS-ASPAS                         DELIMITED BY SIZE
+               NOME(1:WS-LEN-NOME)              DELIMITED BY SIZE
+               WS-ASPAS                         DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               WS-ASPAS                         DELIMITED BY SIZE
+               WS-ESPEC-ROTULO(1:WS-LEN-ESPEC)  DELIMITED BY SIZE
+               WS-ASPAS                         DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               WS-ASPAS                         DELIMITED BY SIZE
+               EMAIL(1:WS-LEN-EMAIL)            DELIMITED BY SIZE
+               WS-ASPAS                         DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               WS-DDD-ED                        DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               WS-PHONE-ED                      DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING.
+           WRITE LINHA-CSV.
+           ADD 1 TO WS-QTD-EXPORTADOS.
+
+           PERFORM R-LER-PROXIMO.
+
+       R-ACHA-TAMANHO-NOME.
+           SUBTRACT 1 FROM WS-LEN-NOME.
+
+       R-ACHA-TAMANHO-ESPEC.
+           SUBTRACT 1 FROM WS-LEN-ESPEC.
+
+       R-ACHA-TAMANHO-EMAIL.
+           SUBTRACT 1 FROM WS-LEN-EMAIL.
+
+      *
+      **********************
+      * CARGA DE TABELAS *
+      **********************
+      *
+       CRIA-TABELA-ESPECIALIADES.
+           MOVE ZEROS TO WS-QTD-ESPECIALIDADES.
+           OPEN INPUT CADESPEC.
+           IF ST-ERRO-ESP NOT = "00"
+               PERFORM R-SEMEAR-ESPECIALIDADES
+               OPEN INPUT CADESPEC
+           END-IF.
+           PERFORM R-CARREGA-TODAS-ESPECIALIDADES.
+           IF WS-QTD-ESPECIALIDADES = ZEROS
+               CLOSE CADESPEC
+               PERFORM R-SEMEAR-ESPECIALIDADES
+               OPEN INPUT CADESPEC
+               PERFORM R-CARREGA-TODAS-ESPECIALIDADES
+           END-IF.
+           CLOSE CADESPEC.
+
+       R-CARREGA-TODAS-ESPECIALIDADES.
+           MOVE "N" TO WS-FIM-ESP.
+           PERFORM R-LER-ESPECIALIDADE.
+           PERFORM R-CARREGA-ESPECIALIDADE UNTIL WS-FIM-ESP = "S".
+
+       R-LER-ESPECIALIDADE.
+           READ CADESPEC
+               AT END
+                   MOVE "S" TO WS-FIM-ESP
+           END-READ.
+
+       R-CARREGA-ESPECIALIDADE.
+           IF ESP-CODIGO > WS-QTD-ESPECIALIDADES
+               MOVE ESP-CODIGO TO WS-QTD-ESPECIALIDADES
+           END-IF.
+           MOVE ESP-DESCRICAO TO ESPECIALIDADE-PONTEIRO(ESP-CODIGO).
+           PERFORM R-LER-ESPECIALIDADE.
+
+       R-SEMEAR-ESPECIALIDADES.
+           OPEN OUTPUT CADESPEC.
+           MOVE 1 TO ESP-CODIGO.
+           MOVE "CLINICA MEDICA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 2 TO ESP-CODIGO.
+           MOVE "UROLOGIA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 3 TO ESP-CODIGO.
+           MOVE "GINICOLOGISTA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 4 TO ESP-CODIGO.
+           MOVE "PEDIATRIA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 5 TO ESP-CODIGO.
+           MOVE "CARDIOLOGISTA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           CLOSE CADESPEC.
+
+       R-FIM.
+           EXIT PROGRAM.
