@@ -0,0 +1,375 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAMED.
+       AUTHOR. AUGUSTO ROCHA NASCIMENTO.
+      *----------------------------------------------------------------
+      * CARGA EM LOTE DE MEDICOS NO CADMEDICO A PARTIR DE UM ARQUIVO
+      * DE TRANSACOES (TRANMED.DAT), UM REGISTRO NO FORMATO DO
+      * REGMEDICO POR LINHA. APLICA AS MESMAS VALIDACOES DE
+      * ESPECIALIDADE/SEXO/DATA DE NASCIMENTO QUE R-NOVO JA FAZ EM
+      * PROGMEDICO E GRAVA AS LINHAS REJEITADAS, COM O MOTIVO, EM
+      * REJEITADOS.LST.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMEDICO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CRM
+           FILE STATUS IS ST-ERRO
+           ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT LOGMEDICO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-LOG.
+
+       SELECT TRANMED ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-TRAN.
+
+       SELECT REJEITADOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-REJ.
+
+       SELECT CADESPEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-ESP.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMEDICO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGMEDICO.DAT".
+           COPY REGMED.
+
+       FD LOGMEDICO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGMEDICO.DAT".
+           COPY LOGMED.
+
+       FD TRANMED
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "TRANMED.DAT".
+           COPY REGMED REPLACING
+               ==REGMEDICO==       BY ==REGTRANMED==
+               ==CRM==             BY ==TR-CRM==
+               ==NOME==            BY ==TR-NOME==
+               ==ESPECIALIDADE==   BY ==TR-ESPECIALIDADE==
+               ==SEXO==            BY ==TR-SEXO==
+               ==DATA-NASCIMENTO== BY ==TR-DATA-NASCIMENTO==
+               ==EMAIL==           BY ==TR-EMAIL==
+               ==DDD==             BY ==TR-DDD==
+               ==PHONE==           BY ==TR-PHONE==.
+
+       FD REJEITADOS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REJEITADOS.LST".
+       01 LINHA-REJEITADO.
+           02 LR-CRM PIC 9(06).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 LR-NOME PIC X(30).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 LR-MOTIVO PIC X(60).
+
+       FD CADESPEC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGESPEC.DAT".
+           COPY ESPEREG.
+
+      *----------WORKING-STORAGE SECTION----------
+       WORKING-STORAGE SECTION.
+           COPY TABESPEC.
+
+       77 ST-ERRO PIC X(02) VALUE "00".
+       77 ST-ERRO-LOG PIC X(02) VALUE "00".
+       77 ST-ERRO-TRAN PIC X(02) VALUE "00".
+       77 ST-ERRO-REJ PIC X(02) VALUE "00".
+       77 ST-ERRO-ESP PIC X(02) VALUE "00".
+       77 WS-FIM-ESP PIC X(01) VALUE "N".
+       77 WS-FIM PIC X(01) VALUE "N".
+       77 WS-REJEITADO PIC X(01) VALUE "N".
+       77 WS-MOTIVO PIC X(60) VALUE SPACES.
+       77 WS-OPR PIC X(01) VALUE "N".
+       77 WS-QTD-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-CARREGADOS PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-REJEITADOS PIC 9(05) VALUE ZEROS.
+       77 WS-EMAIL-IDX PIC 9(02) VALUE ZEROS.
+       77 WS-POS-ARROBA PIC 9(02) VALUE ZEROS.
+       77 WS-POS-PONTO PIC 9(02) VALUE ZEROS.
+
+       01 WS-DATA-NASC-NUM PIC 9(08).
+       01 WS-DATA-NASC-GRUPO REDEFINES WS-DATA-NASC-NUM.
+           02 WS-VAL-DIA PIC 9(02).
+           02 WS-VAL-MES PIC 9(02).
+           02 WS-VAL-ANO PIC 9(04).
+      *--------------------------------------------
+       PROCEDURE DIVISION.
+       R-INICIO.
+           OPEN INPUT TRANMED.
+           IF ST-ERRO-TRAN NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE TRANSACOES: "
+                   ST-ERRO-TRAN
+               GO TO R-FIM
+           END-IF.
+
+           OPEN I-O CADMEDICO.
+           IF ST-ERRO NOT = "00" THEN
+               IF ST-ERRO = "35" THEN
+                   OPEN OUTPUT CADMEDICO
+                   CLOSE CADMEDICO
+                   OPEN I-O CADMEDICO
+               ELSE
+                   DISPLAY "ERRO NA ABERTURA DO CADMEDICO: " ST-ERRO
+                   CLOSE TRANMED
+                   GO TO R-FIM
+               END-IF
+           END-IF.
+
+           OPEN EXTEND LOGMEDICO.
+           IF ST-ERRO-LOG NOT = "00" THEN
+               OPEN OUTPUT LOGMEDICO
+               CLOSE LOGMEDICO
+               OPEN EXTEND LOGMEDICO
+           END-IF.
+
+           OPEN OUTPUT REJEITADOS.
+           IF ST-ERRO-REJ NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE REJEITADOS: "
+                   ST-ERRO-REJ
+               CLOSE TRANMED
+               CLOSE CADMEDICO
+               CLOSE LOGMEDICO
+               GO TO R-FIM
+           END-IF.
+
+           PERFORM R-CARREGA-QTD-ESPECIALIDADES.
+
+           PERFORM R-LER-TRANSACAO.
+           PERFORM R-PROCESSA-TRANSACAO UNTIL WS-FIM = "S".
+
+           DISPLAY "TRANSACOES LIDAS......: " WS-QTD-LIDOS.
+           DISPLAY "CARREGADAS COM SUCESSO: " WS-QTD-CARREGADOS.
+           DISPLAY "REJEITADAS.............: " WS-QTD-REJEITADOS.
+
+           CLOSE TRANMED.
+           CLOSE CADMEDICO.
+           CLOSE LOGMEDICO.
+           CLOSE REJEITADOS.
+           GO TO R-FIM.
+
+       R-LER-TRANSACAO.
+           READ TRANMED
+               AT END
+                   MOVE "S" TO WS-FIM
+           END-READ.
+
+       R-PROCESSA-TRANSACAO.
+           ADD 1 TO WS-QTD-LIDOS.
+           MOVE "N" TO WS-REJEITADO.
+           MOVE SPACES TO WS-MOTIVO.
+
+           PERFORM R-VALIDA-TRANSACAO.
+
+           IF WS-REJEITADO = "N"
+               MOVE TR-CRM TO CRM
+               MOVE TR-NOME TO NOME
+               MOVE TR-ESPECIALIDADE TO ESPECIALIDADE
+               MOVE TR-SEXO TO SEXO
+               MOVE TR-DATA-NASCIMENTO TO DATA-NASCIMENTO
+               MOVE TR-EMAIL TO EMAIL
+               MOVE TR-DDD TO DDD
+               MOVE TR-PHONE TO PHONE
+               WRITE REGMEDICO
+                   INVALID KEY
+                       MOVE "S" TO WS-REJEITADO
+                       MOVE "CRM JA CADASTRADO NO MOMENTO DA GRAVACAO"
+                           TO WS-MOTIVO
+               END-WRITE
+               IF WS-REJEITADO = "N"
+                   ADD 1 TO WS-QTD-CARREGADOS
+                   MOVE "N" TO WS-OPR
+                   PERFORM R-GRAVA-LOG
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "S"
+               ADD 1 TO WS-QTD-REJEITADOS
+               PERFORM R-GRAVA-REJEITADO
+           END-IF.
+
+           PERFORM R-LER-TRANSACAO.
+
+       R-VALIDA-TRANSACAO.
+           IF TR-CRM = ZEROS OR TR-CRM < 000100
+               MOVE "S" TO WS-REJEITADO
+               MOVE "CRM INVALIDO (ZERO OU FORA DE FAIXA)" TO WS-MOTIVO
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               MOVE TR-CRM TO CRM
+               READ CADMEDICO
+               IF ST-ERRO = "00"
+                   MOVE "S" TO WS-REJEITADO
+                   MOVE "CRM JA CADASTRADO" TO WS-MOTIVO
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               IF TR-ESPECIALIDADE < 1 OR
+                   TR-ESPECIALIDADE > WS-QTD-ESPECIALIDADES
+                   MOVE "S" TO WS-REJEITADO
+                   MOVE "ESPECIALIDADE INVALIDA" TO WS-MOTIVO
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               IF TR-SEXO NOT = "M" AND TR-SEXO NOT = "F"
+                   MOVE "S" TO WS-REJEITADO
+                   MOVE "SEXO INVALIDO" TO WS-MOTIVO
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               MOVE TR-DATA-NASCIMENTO TO WS-DATA-NASC-NUM
+               IF NOT WS-VAL-DIA >= 01 OR NOT WS-VAL-DIA <= 30
+                   MOVE "S" TO WS-REJEITADO
+                   MOVE "DATA DE NASCIMENTO INVALIDA" TO WS-MOTIVO
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               IF NOT WS-VAL-MES >= 01 OR NOT WS-VAL-MES <= 12
+                   MOVE "S" TO WS-REJEITADO
+                   MOVE "DATA DE NASCIMENTO INVALIDA" TO WS-MOTIVO
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               IF NOT WS-VAL-ANO >= 1900
+                   MOVE "S" TO WS-REJEITADO
+                   MOVE "DATA DE NASCIMENTO INVALIDA" TO WS-MOTIVO
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               PERFORM R-VALIDA-EMAIL-TRANS
+           END-IF.
+
+       R-VALIDA-EMAIL-TRANS.
+           MOVE 1 TO WS-EMAIL-IDX.
+           MOVE ZEROS TO WS-POS-ARROBA.
+           PERFORM R-ACHA-ARROBA-TRANS
+               UNTIL WS-EMAIL-IDX > 50
+               OR WS-POS-ARROBA NOT = ZEROS.
+
+           MOVE ZEROS TO WS-POS-PONTO.
+           IF WS-POS-ARROBA NOT = ZEROS
+               MOVE WS-POS-ARROBA TO WS-EMAIL-IDX
+               ADD 1 TO WS-EMAIL-IDX
+               PERFORM R-ACHA-PONTO-TRANS
+                   UNTIL WS-EMAIL-IDX > 50
+                   OR WS-POS-PONTO NOT = ZEROS
+           END-IF.
+
+           IF WS-POS-ARROBA = ZEROS OR WS-POS-PONTO = ZEROS
+               MOVE "S" TO WS-REJEITADO
+               MOVE "E-MAIL INVALIDO (SEM @ OU SEM . APOS O @)"
+                   TO WS-MOTIVO
+           END-IF.
+
+       R-ACHA-ARROBA-TRANS.
+           IF TR-EMAIL(WS-EMAIL-IDX:1) = "@"
+               MOVE WS-EMAIL-IDX TO WS-POS-ARROBA
+           ELSE
+               ADD 1 TO WS-EMAIL-IDX
+           END-IF.
+
+       R-ACHA-PONTO-TRANS.
+           IF TR-EMAIL(WS-EMAIL-IDX:1) = "."
+               MOVE WS-EMAIL-IDX TO WS-POS-PONTO
+           ELSE
+               ADD 1 TO WS-EMAIL-IDX
+           END-IF.
+
+       R-GRAVA-REJEITADO.
+           MOVE SPACES TO LINHA-REJEITADO.
+           MOVE TR-CRM TO LR-CRM.
+           MOVE TR-NOME TO LR-NOME.
+           MOVE WS-MOTIVO TO LR-MOTIVO.
+           WRITE LINHA-REJEITADO.
+
+      *
+      **********************
+      * TRILHA DE AUDITORIA *
+      **********************
+      *
+       R-GRAVA-LOG.
+           MOVE CRM TO LOG-CRM.
+           MOVE NOME TO LOG-NOME.
+           MOVE WS-OPR TO LOG-OPERACAO.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           WRITE REGLOGMEDICO.
+
+      *
+      **********************
+      * CARGA DE TABELAS *
+      **********************
+      *
+       R-CARREGA-QTD-ESPECIALIDADES.
+           MOVE ZEROS TO WS-QTD-ESPECIALIDADES.
+           OPEN INPUT CADESPEC.
+           IF ST-ERRO-ESP NOT = "00"
+               PERFORM R-SEMEAR-ESPECIALIDADES
+               OPEN INPUT CADESPEC
+           END-IF.
+           PERFORM R-CONTA-TODAS-ESPECIALIDADES.
+           IF WS-QTD-ESPECIALIDADES = ZEROS
+               CLOSE CADESPEC
+               PERFORM R-SEMEAR-ESPECIALIDADES
+               OPEN INPUT CADESPEC
+               PERFORM R-CONTA-TODAS-ESPECIALIDADES
+           END-IF.
+           CLOSE CADESPEC.
+
+       R-CONTA-TODAS-ESPECIALIDADES.
+           MOVE "N" TO WS-FIM-ESP.
+           PERFORM R-LER-ESPECIALIDADE.
+           PERFORM R-CONTA-ESPECIALIDADE UNTIL WS-FIM-ESP = "S".
+
+       R-LER-ESPECIALIDADE.
+           READ CADESPEC
+               AT END
+                   MOVE "S" TO WS-FIM-ESP
+           END-READ.
+
+       R-CONTA-ESPECIALIDADE.
+           IF ESP-CODIGO > WS-QTD-ESPECIALIDADES
+               MOVE ESP-CODIGO TO WS-QTD-ESPECIALIDADES
+           END-IF.
+           PERFORM R-LER-ESPECIALIDADE.
+
+       R-SEMEAR-ESPECIALIDADES.
+           OPEN OUTPUT CADESPEC.
+           MOVE 1 TO ESP-CODIGO.
+           MOVE "CLINICA MEDICA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 2 TO ESP-CODIGO.
+           MOVE "UROLOGIA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 3 TO ESP-CODIGO.
+           MOVE "GINICOLOGISTA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 4 TO ESP-CODIGO.
+           MOVE "PEDIATRIA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 5 TO ESP-CODIGO.
+           MOVE "CARDIOLOGISTA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           CLOSE CADESPEC.
+
+       R-FIM.
+           EXIT PROGRAM.
