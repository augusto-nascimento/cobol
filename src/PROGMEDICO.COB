@@ -14,7 +14,15 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS CRM
            FILE STATUS IS ST-ERRO
-           ALTERNATE RECORD KEY IS NOME.
+           ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT LOGMEDICO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-LOG.
+
+       SELECT CADESPEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-ESP.
       *-----------DATA DIVISION--------------------
        DATA DIVISION.
        FILE SECTION.
@@ -22,15 +30,19 @@
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "REGMEDICO.DAT".
 
-       01 REGMEDICO.
-           02 CRM PIC 9(06).
-           02 NOME PIC X(30).
-           02 ESPECIALIDADE PIC 9(01).
-           02 SEXO PIC X(01).
-           02 DATA-NASCIMENTO PIC 9(08).
-           02 EMAIL PIC X(50).
-           02 DDD PIC 9(02).
-           02 PHONE PIC 9(09).
+           COPY REGMED.
+
+       FD LOGMEDICO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGMEDICO.DAT".
+
+           COPY LOGMED.
+
+       FD CADESPEC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGESPEC.DAT".
+
+           COPY ESPEREG.
 
       *
       *----------WORKING-STORAGE SECTION-----------
@@ -54,9 +66,31 @@
        77 WS-ANY PIC X(01) VALUE SPACES.
        01 WS-MSG PIC X(100) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-LOG  PIC X(02) VALUE "00".
+       77 ST-ERRO-ESP  PIC X(02) VALUE "00".
+
+       77 WS-LEN-BUSCA PIC 9(02) VALUE 30.
+       77 WS-ACHOU-BUSCA PIC X(01) VALUE "S".
+       01 WS-PREFIXO-BUSCA PIC X(30) VALUE SPACES.
+
+       77 WS-EMAIL-IDX PIC 9(02) VALUE ZEROS.
+       77 WS-POS-ARROBA PIC 9(02) VALUE ZEROS.
+       77 WS-POS-PONTO PIC 9(02) VALUE ZEROS.
+
+       77 WS-DUPLICADO PIC X(01) VALUE "N".
+       77 WS-FIM-VERIFICA PIC X(01) VALUE "N".
+       77 WS-CRM-SALVO PIC 9(06) VALUE ZEROS.
+       01 WS-NOME-SALVO PIC X(30) VALUE SPACES.
+       77 WS-ESPECIALIDADE-SALVA PIC 9(02) VALUE ZEROS.
+       77 WS-SEXO-SALVO PIC X(01) VALUE SPACE.
+       77 WS-DATA-NASC-SALVA PIC 9(08) VALUE ZEROS.
+       77 WS-EMAIL-SALVO PIC X(50) VALUE SPACES.
+       77 WS-DDD-SALVO PIC 9(02) VALUE ZEROS.
+       77 WS-PHONE-SALVO PIC 9(09) VALUE ZEROS.
 
-       01 TABESPECIALIDADE.
-           02 ESPECIALIDADE-PONTEIRO PIC X(20) OCCURS 5 TIMES.
+       77 WS-FIM-ESP PIC X(01) VALUE "N".
+
+           COPY TABESPEC.
 
       *-----------SCREEN SECTION-------------------
        SCREEN SECTION.
@@ -76,7 +110,7 @@
            02 LINE 18 COLUMN 12 VALUE "NUMERO:".
            02 T-CRM LINE 05 COLUMN 20 PIC 9(06) USING CRM HIGHLIGHT.
            02 T-NOME LINE 07 COLUMN 20 PIC X(30) USING NOME.
-           02 T-ESPECIALIDADE LINE 09 COLUMN 20 PIC 9(01) 
+           02 T-ESPECIALIDADE LINE 09 COLUMN 20 PIC 9(02)
                USING ESPECIALIDADE.
            02 T-SEXO LINE 11 COLUMN 20 PIC X(01) USING SEXO.
            02 T-DIA LINE 13 COLUMN 21 PIC 9(02) USING WS-DIA.
@@ -94,7 +128,16 @@
            02 LINE 05 COLUMN 01 VALUE "O QUE DESEJA FAZER?".
            02 LINE 06 COLUMN 01 VALUE "(N)OVO REGISTRO".
            02 LINE 07 COLUMN 01 VALUE "(L)OCALIZAR REGISTRO".
-           02 LINE 08 COLUMN 01 VALUE "(S)AIR".
+           02 LINE 08 COLUMN 01 VALUE "(B)USCAR POR NOME".
+           02 LINE 09 COLUMN 01 VALUE "(S)AIR".
+
+       01 TELA-BUSCA-NOME.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 30 VALUE "--------------------------".
+           02 LINE 02 COLUMN 30 VALUE "|   CADASTRO DE MEDICOS   |".
+           02 LINE 03 COLUMN 30 VALUE "--------------------------".
+           02 LINE 05 COLUMN 01 VALUE "NOME (OU INICIO DO NOME):".
+           02 T-NOME-BUSCA LINE 05 COLUMN 27 PIC X(30) USING NOME.
 
 
       *--------------------------------------------
@@ -120,7 +163,15 @@
                    GO TO ROT-FIM
            ELSE
                NEXT SENTENCE.
-            
+
+           OPEN EXTEND LOGMEDICO
+           IF ST-ERRO-LOG NOT = "00" THEN
+               OPEN OUTPUT LOGMEDICO
+               CLOSE LOGMEDICO
+               OPEN EXTEND LOGMEDICO
+           ELSE
+               NEXT SENTENCE.
+
            PERFORM CRIA-TABELA-ESPECIALIADES.
 
        R-ABERTURA.
@@ -128,7 +179,7 @@
            MOVE SPACES TO NOME SEXO EMAIL
            MOVE ZEROS TO CRM ESPECIALIDADE DATA-NASCIMENTO DDD PHONE
 
-           ACCEPT WS-OPR LINE 09 COLUMN 01.
+           ACCEPT WS-OPR LINE 10 COLUMN 01.
            EVALUATE WS-OPR
                WHEN "L"
                WHEN "l"
@@ -138,10 +189,14 @@
                WHEN "n"
                    MOVE "N" TO WS-OPR
                    GO TO R-NOVO
+               WHEN "B"
+               WHEN "b"
+                   MOVE "B" TO WS-OPR
+                   GO TO R-LOCALIZAR-NOME
                WHEN "S"
                WHEN "s"
                    MOVE "S" TO WS-OPR
-                   GO TO ROT-FIM                 
+                   GO TO ROT-FIM
                WHEN OTHER
                    MOVE "OPCAO INVALIDA DIGITE QUALQUER TECLA PARA CONTI
       -            "NUAR" TO WS-MSG
@@ -166,8 +221,55 @@
                    GO TO R-ABERTURA
                WHEN other
                    DISPLAY ST-ERRO
+                   GO TO R-ABERTURA
            END-EVALUATE.
 
+       R-LOCALIZAR-NOME.
+           DISPLAY TELA-BUSCA-NOME.
+           MOVE SPACES TO NOME.
+           ACCEPT T-NOME-BUSCA.
+           IF cob-crt-status = 2005
+              GO TO R-ABERTURA.
+
+           MOVE 30 TO WS-LEN-BUSCA.
+           PERFORM R-ACHA-TAMANHO-BUSCA
+               UNTIL NOME(WS-LEN-BUSCA:1) NOT = SPACE
+               OR WS-LEN-BUSCA = 1.
+           MOVE NOME TO WS-PREFIXO-BUSCA.
+
+           MOVE "S" TO WS-ACHOU-BUSCA.
+           START CADMEDICO KEY IS NOT LESS THAN NOME
+               INVALID KEY
+                   MOVE "N" TO WS-ACHOU-BUSCA
+           END-START.
+           IF WS-ACHOU-BUSCA = "S"
+               READ CADMEDICO NEXT RECORD
+                   AT END
+                       MOVE "N" TO WS-ACHOU-BUSCA
+               END-READ
+           END-IF.
+
+           IF WS-ACHOU-BUSCA = "S"
+               IF NOME(1:WS-LEN-BUSCA) NOT =
+                   WS-PREFIXO-BUSCA(1:WS-LEN-BUSCA)
+                   MOVE "N" TO WS-ACHOU-BUSCA
+               END-IF
+           END-IF.
+
+           IF WS-ACHOU-BUSCA = "N"
+               MOVE "REGISTRO NAO ENCONTRADO PRESSIONE QUALQUER TECL
+      -            "A PARA CONTINUAR" TO WS-MSG
+               PERFORM SHOW-MSG
+               ACCEPT WS-ANY
+               GO TO R-ABERTURA
+           ELSE
+               DISPLAY TELA1
+               GO TO R-MODIFICAR-REGISTRO
+           END-IF.
+
+       R-ACHA-TAMANHO-BUSCA.
+           SUBTRACT 1 FROM WS-LEN-BUSCA.
+
        R-MODIFICAR-REGISTRO.
            MOVE "REGISTRO ENCONTRADO DESEJA (E)DITAR, (A)PAGAR OU (C)ANC
       -         "ELAR ?"
@@ -184,7 +286,16 @@
                WHEN "a"
                    MOVE "A" TO WS-OPR
                    DELETE CADMEDICO
-                   GO TO R-ABERTURA               
+                   IF ST-ERRO = "00"
+                       PERFORM R-GRAVA-LOG
+                   ELSE
+                       MOVE "ERRO AO APAGAR O REGISTRO. CODIGO: "
+                           TO WS-MSG
+                       PERFORM SHOW-MSG
+                       DISPLAY ST-ERRO
+                       ACCEPT WS-ANY
+                   END-IF
+                   GO TO R-ABERTURA
                WHEN "C"
                WHEN "c"
                    MOVE "C" TO WS-OPR
@@ -199,6 +310,14 @@
            IF cob-crt-status = 2005
               GO TO R-ABERTURA.
 
+           IF CRM = ZEROS OR CRM < 000100 THEN
+               MOVE "CRM INVALIDO DIGITE UM NUMERO DE CRM VALIDO"
+                   TO WS-MSG
+               PERFORM SHOW-MSG
+               ACCEPT WS-ANY
+               GO TO R-NOVO
+           END-IF.
+
            READ CADMEDICO.
            EVALUATE ST-ERRO
                WHEN "00"
@@ -226,11 +345,13 @@
        R-ESPECIALIDADE.
            MOVE 0 TO WS-COUNT.
            MOVE 5 TO WS-LINE.
-           PERFORM EXIBE-TABELA-ESPECIALIDADE UNTIL WS-COUNT = 5.
+           PERFORM EXIBE-TABELA-ESPECIALIDADE
+               UNTIL WS-COUNT = WS-QTD-ESPECIALIDADES.
            ACCEPT T-ESPECIALIDADE.
            IF cob-crt-status = 2005
               GO TO R-NOME.
-           IF ESPECIALIDADE >= 1 AND ESPECIALIDADE <= 5 THEN
+           IF ESPECIALIDADE >= 1 AND
+               ESPECIALIDADE <= WS-QTD-ESPECIALIDADES THEN
                DISPLAY ESPECIALIDADE-PONTEIRO(ESPECIALIDADE)
                    LINE 09 COLUMN 30
            ELSE
@@ -289,7 +410,45 @@
            ACCEPT T-EMAIL.
            IF cob-crt-status = 2005
               GO TO R-DATA-NASCIMENTO.
-           
+
+           MOVE 1 TO WS-EMAIL-IDX.
+           MOVE ZEROS TO WS-POS-ARROBA.
+           PERFORM R-ACHA-ARROBA
+               UNTIL WS-EMAIL-IDX > 50
+               OR WS-POS-ARROBA NOT = ZEROS.
+
+           MOVE ZEROS TO WS-POS-PONTO.
+           IF WS-POS-ARROBA NOT = ZEROS
+               MOVE WS-POS-ARROBA TO WS-EMAIL-IDX
+               ADD 1 TO WS-EMAIL-IDX
+               PERFORM R-ACHA-PONTO
+                   UNTIL WS-EMAIL-IDX > 50
+                   OR WS-POS-PONTO NOT = ZEROS
+           END-IF.
+
+           IF WS-POS-ARROBA = ZEROS OR WS-POS-PONTO = ZEROS
+               MOVE "E-MAIL INVALIDO DEVE CONTER @ E UM . APOS O @"
+                   TO WS-MSG
+               PERFORM SHOW-MSG
+               GO TO R-EMAIL
+           END-IF.
+
+           PERFORM CLEAR-MSG.
+
+       R-ACHA-ARROBA.
+           IF EMAIL(WS-EMAIL-IDX:1) = "@"
+               MOVE WS-EMAIL-IDX TO WS-POS-ARROBA
+           ELSE
+               ADD 1 TO WS-EMAIL-IDX
+           END-IF.
+
+       R-ACHA-PONTO.
+           IF EMAIL(WS-EMAIL-IDX:1) = "."
+               MOVE WS-EMAIL-IDX TO WS-POS-PONTO
+           ELSE
+               ADD 1 TO WS-EMAIL-IDX
+           END-IF.
+
        R-DDD.
            ACCEPT T-DDD.
            IF cob-crt-status = 2005
@@ -306,26 +465,172 @@
            ACCEPT WS-OPT LINE 24 COLUMN 01.
            IF WS-OPT = "S" OR "s" THEN
                IF WS-OPR = "N" THEN
+                   PERFORM R-VERIFICA-DUPLICADO
+                   IF WS-DUPLICADO = "S"
+                       MOVE "MEDICO COM MESMO NOME E DATA DE NASCIMENT
+      -                "O JA CADASTRADO. GRAVAR ASSIM MESMO (S/N) ?: "
+                           TO WS-MSG
+                       PERFORM SHOW-MSG
+                       ACCEPT WS-OPT LINE 24 COLUMN 01
+                       IF WS-OPT NOT = "S" AND WS-OPT NOT = "s"
+                           GO TO R-ABERTURA
+                       END-IF
+                   END-IF
                    WRITE REGMEDICO
+                   IF ST-ERRO = "00"
+                       PERFORM R-GRAVA-LOG
+                   ELSE
+                       MOVE "ERRO AO GRAVAR O REGISTRO. CODIGO: "
+                           TO WS-MSG
+                       PERFORM SHOW-MSG
+                       DISPLAY ST-ERRO
+                       ACCEPT WS-ANY
+                   END-IF
                    GO TO R-ABERTURA
                END-IF
                IF WS-OPR = "E" THEN
                    REWRITE REGMEDICO
+                   IF ST-ERRO = "00"
+                       PERFORM R-GRAVA-LOG
+                   ELSE
+                       MOVE "ERRO AO GRAVAR O REGISTRO. CODIGO: "
+                           TO WS-MSG
+                       PERFORM SHOW-MSG
+                       DISPLAY ST-ERRO
+                       ACCEPT WS-ANY
+                   END-IF
                    GO TO R-ABERTURA
                END-IF
            END-IF.
 
+      *
+      **********************
+      * VERIFICACAO DE MEDICO DUPLICADO *
+      **********************
+      *
+       R-VERIFICA-DUPLICADO.
+           MOVE "N" TO WS-DUPLICADO.
+           MOVE CRM TO WS-CRM-SALVO.
+           MOVE NOME TO WS-NOME-SALVO.
+           MOVE ESPECIALIDADE TO WS-ESPECIALIDADE-SALVA.
+           MOVE SEXO TO WS-SEXO-SALVO.
+           MOVE DATA-NASCIMENTO TO WS-DATA-NASC-SALVA.
+           MOVE EMAIL TO WS-EMAIL-SALVO.
+           MOVE DDD TO WS-DDD-SALVO.
+           MOVE PHONE TO WS-PHONE-SALVO.
+
+           MOVE "N" TO WS-FIM-VERIFICA.
+           START CADMEDICO KEY IS EQUAL TO NOME
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-VERIFICA
+           END-START.
+           IF WS-FIM-VERIFICA NOT = "S"
+               PERFORM R-LER-PROXIMO-VERIFICA
+           END-IF.
+           PERFORM R-TESTA-DUPLICADO
+               UNTIL WS-FIM-VERIFICA = "S" OR WS-DUPLICADO = "S".
+
+           MOVE WS-CRM-SALVO TO CRM.
+           MOVE WS-NOME-SALVO TO NOME.
+           MOVE WS-ESPECIALIDADE-SALVA TO ESPECIALIDADE.
+           MOVE WS-SEXO-SALVO TO SEXO.
+           MOVE WS-DATA-NASC-SALVA TO DATA-NASCIMENTO.
+           MOVE WS-EMAIL-SALVO TO EMAIL.
+           MOVE WS-DDD-SALVO TO DDD.
+           MOVE WS-PHONE-SALVO TO PHONE.
+
+       R-LER-PROXIMO-VERIFICA.
+           READ CADMEDICO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-VERIFICA
+           END-READ.
+
+       R-TESTA-DUPLICADO.
+           IF NOME NOT = WS-NOME-SALVO
+               MOVE "S" TO WS-FIM-VERIFICA
+           ELSE
+               IF DATA-NASCIMENTO = WS-DATA-NASC-SALVA
+                   MOVE "S" TO WS-DUPLICADO
+               ELSE
+                   PERFORM R-LER-PROXIMO-VERIFICA
+               END-IF
+           END-IF.
+
+      *
+      **********************
+      * TRILHA DE AUDITORIA *
+      **********************
+      *
+       R-GRAVA-LOG.
+           MOVE CRM TO LOG-CRM.
+           MOVE NOME TO LOG-NOME.
+           MOVE WS-OPR TO LOG-OPERACAO.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           WRITE REGLOGMEDICO.
+
       *
       **********************
       * CARGA DE TABELAS *
       **********************
       *
        CRIA-TABELA-ESPECIALIADES.
-           MOVE "CLINICA MEDICA" TO ESPECIALIDADE-PONTEIRO(1).
-           MOVE "UROLOGIA" TO ESPECIALIDADE-PONTEIRO(2).
-           MOVE "GINICOLOGISTA" TO ESPECIALIDADE-PONTEIRO(3).
-           MOVE "PEDIATRIA" TO ESPECIALIDADE-PONTEIRO(4).
-           MOVE "CARDIOLOGISTA" TO ESPECIALIDADE-PONTEIRO(5).
+           MOVE ZEROS TO WS-QTD-ESPECIALIDADES.
+           OPEN INPUT CADESPEC.
+           IF ST-ERRO-ESP NOT = "00"
+               PERFORM R-SEMEAR-ESPECIALIDADES
+               OPEN INPUT CADESPEC
+           END-IF.
+           PERFORM R-CARREGA-TODAS-ESPECIALIDADES.
+           IF WS-QTD-ESPECIALIDADES = ZEROS
+               CLOSE CADESPEC
+               PERFORM R-SEMEAR-ESPECIALIDADES
+               OPEN INPUT CADESPEC
+               PERFORM R-CARREGA-TODAS-ESPECIALIDADES
+           END-IF.
+           CLOSE CADESPEC.
+
+       R-CARREGA-TODAS-ESPECIALIDADES.
+           MOVE "N" TO WS-FIM-ESP.
+           PERFORM R-LER-ESPECIALIDADE.
+           PERFORM R-CARREGA-ESPECIALIDADE UNTIL WS-FIM-ESP = "S".
+
+       R-LER-ESPECIALIDADE.
+           READ CADESPEC
+               AT END
+                   MOVE "S" TO WS-FIM-ESP
+           END-READ.
+
+       R-CARREGA-ESPECIALIDADE.
+           IF ESP-CODIGO > WS-QTD-ESPECIALIDADES
+               MOVE ESP-CODIGO TO WS-QTD-ESPECIALIDADES
+           END-IF.
+           MOVE ESP-DESCRICAO TO ESPECIALIDADE-PONTEIRO(ESP-CODIGO).
+           PERFORM R-LER-ESPECIALIDADE.
+
+      *
+      **********************
+      * CARGA INICIAL DO CADESPEC, SE O ARQUIVO AINDA NAO EXISTIR *
+      **********************
+      *
+       R-SEMEAR-ESPECIALIDADES.
+           OPEN OUTPUT CADESPEC.
+           MOVE 1 TO ESP-CODIGO.
+           MOVE "CLINICA MEDICA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 2 TO ESP-CODIGO.
+           MOVE "UROLOGIA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 3 TO ESP-CODIGO.
+           MOVE "GINICOLOGISTA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 4 TO ESP-CODIGO.
+           MOVE "PEDIATRIA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 5 TO ESP-CODIGO.
+           MOVE "CARDIOLOGISTA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           CLOSE CADESPEC.
 
        EXIBE-TABELA-ESPECIALIDADE.
            ADD 1 TO WS-COUNT.
@@ -354,6 +659,7 @@
        ROT-FIM.
       *    DISPLAY ERASE AT 0101
            CLOSE CADMEDICO
+           CLOSE LOGMEDICO
            EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
