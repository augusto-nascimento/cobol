@@ -9,28 +9,41 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS APELIDO
+           FILE STATUS IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGAMIGO.DAT".
+       01 REGAMIGO.
+            02 APELIDO     PIC X(12).
+            02 NOME          PIC X(30).
+            02 EMAIL          PIC X(30).
+            02 DATANASC.
+                03 DIA          PIC 99.
+                03 MES        PIC 9(02).
+                03 ANO.
+                    04 MIL      PIC 9.
+                    04 SEC    PIC 9.
+                    04 DEC    PIC 99.
+            02 TELEFONE.
+                  03 DDD     PIC 99.
+                  03 NUMT  PIC 9(09).
+            02 FACEBOOK PIC X(40).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       01 APELIDO     PIC X(12) VALUE SPACES.
-       01 NOME          PIC X(30) VALUE SPACES.
-       01 EMAIL          PIC X(30) VALUE SPACES.
-       01 DATANASC.
-            03 DIA          PIC 99.
-            03 MES        PIC 9(02).
-            03 ANO.
-                05 MIL      PIC 9.
-                05 SEC    PIC 9.
-                05 DEC    PIC 99.
-        01 TELEFONE.
-              02 DDD     PIC 99.
-              02 NUMT  PIC 9(09).
-        01 FACEBOOK PIC X(40).
         01 DATANASC1 PIC 9(08).
         01 MASCARA PIC 99/99/9999.
+        77 ST-ERRO PIC X(02) VALUE "00".
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -58,6 +71,18 @@
        PROCEDURE DIVISION.
        INICIO.
       *
+           OPEN I-O CADAMIGO.
+           IF ST-ERRO NOT = "00" THEN
+               IF ST-ERRO = "35" THEN
+                   OPEN OUTPUT CADAMIGO
+                   CLOSE CADAMIGO
+                   OPEN I-O CADAMIGO
+               ELSE
+                   DISPLAY "ERRO NA ABERTURA DO CADAMIGO: " ST-ERRO
+                   STOP RUN
+               END-IF
+           END-IF.
+
            DISPLAY TELAXX.
            ACCEPT (05, 23) APELIDO
            ACCEPT (07, 23) NOME
@@ -68,5 +93,12 @@
            DISPLAY (11, 23) MASCARA.
            ACCEPT (13, 24) DDD
            ACCEPT (13, 27) NUMT
-           ACCEPT (15, 23) FACEBOOK
+           ACCEPT (15, 23) FACEBOOK.
+
+           WRITE REGAMIGO
+               INVALID KEY
+                   DISPLAY "APELIDO JA CADASTRADO" AT LINE 23 COLUMN 01
+           END-WRITE.
+
+           CLOSE CADAMIGO.
            STOP RUN.
