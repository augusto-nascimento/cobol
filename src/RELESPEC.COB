@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELESPEC.
+       AUTHOR. AUGUSTO ROCHA NASCIMENTO.
+      *----------------------------------------------------------------
+      * RELATORIO DE MEDICOS POR ESPECIALIDADE, A PARTIR DO CADMEDICO.
+      * PARA CADA ESPECIALIDADE DA TABELA (MESMOS ROTULOS CARREGADOS
+      * POR CRIA-TABELA-ESPECIALIADES EM PROGMEDICO) PERCORRE O
+      * CADASTRO E IMPRIME OS MEDICOS DAQUELA ESPECIALIDADE, COM
+      * SUBTOTAL NO FIM DO GRUPO E TOTAL GERAL NO FIM DO RELATORIO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMEDICO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CRM
+           FILE STATUS IS ST-ERRO
+           ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-REL.
+
+       SELECT CADESPEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-ERRO-ESP.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMEDICO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGMEDICO.DAT".
+           COPY REGMED.
+
+       FD RELATORIO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RELESPEC.LST".
+       01 LINHA-RELATORIO PIC X(80).
+
+       FD CADESPEC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REGESPEC.DAT".
+           COPY ESPEREG.
+
+      *----------WORKING-STORAGE SECTION----------
+       WORKING-STORAGE SECTION.
+           COPY TABESPEC.
+
+       77 ST-ERRO PIC X(02) VALUE "00".
+       77 ST-ERRO-REL PIC X(02) VALUE "00".
+       77 ST-ERRO-ESP PIC X(02) VALUE "00".
+       77 WS-ESP-IDX PIC 9(02) VALUE 1.
+       77 WS-FIM-ESP PIC X(01) VALUE "N".
+       77 WS-SUBTOTAL PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-GERAL PIC 9(05) VALUE ZEROS.
+       77 WS-FIM PIC X(01) VALUE "N".
+
+       01 LINHA-CABECALHO PIC X(80) VALUE
+           "RELACAO DE MEDICOS POR ESPECIALIDADE".
+       01 LINHA-BRANCO PIC X(80) VALUE SPACES.
+       01 LINHA-DETALHE.
+           02 FILLER PIC X(04) VALUE SPACES.
+           02 LD-CRM PIC 9(06).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 LD-NOME PIC X(30).
+           02 FILLER PIC X(30) VALUE SPACES.
+       01 LINHA-ESPECIALIDADE.
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 LE-ESPECIALIDADE PIC X(20).
+           02 FILLER PIC X(59) VALUE SPACES.
+       01 LINHA-SUBTOTAL.
+           02 FILLER PIC X(04) VALUE SPACES.
+           02 LS-TEXTO PIC X(20) VALUE "TOTAL DA ESPECIALIDA".
+           02 LS-TOTAL PIC ZZZ9.
+           02 FILLER PIC X(52) VALUE SPACES.
+       01 LINHA-TOTAL-GERAL.
+           02 LT-TEXTO PIC X(20) VALUE "TOTAL GERAL DE MEDIC".
+           02 LT-TOTAL PIC ZZZZ9.
+           02 FILLER PIC X(55) VALUE SPACES.
+      *--------------------------------------------
+       PROCEDURE DIVISION.
+       R-INICIO.
+           OPEN INPUT CADMEDICO.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO CADMEDICO: " ST-ERRO
+               GO TO R-FIM
+           END-IF.
+
+           OPEN OUTPUT RELATORIO.
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+               CLOSE CADMEDICO
+               GO TO R-FIM
+           END-IF.
+
+           PERFORM CRIA-TABELA-ESPECIALIADES.
+
+           MOVE LINHA-CABECALHO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE LINHA-BRANCO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE 1 TO WS-ESP-IDX.
+           PERFORM R-PROCESSA-ESPECIALIDADE
+               UNTIL WS-ESP-IDX > WS-QTD-ESPECIALIDADES.
+
+           MOVE SPACES TO LINHA-TOTAL-GERAL.
+           MOVE "TOTAL GERAL DE MEDIC" TO LT-TEXTO.
+           MOVE WS-TOTAL-GERAL TO LT-TOTAL.
+           MOVE LINHA-TOTAL-GERAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           CLOSE CADMEDICO.
+           CLOSE RELATORIO.
+           DISPLAY "RELATORIO GRAVADO EM RELESPEC.LST".
+           GO TO R-FIM.
+
+       R-PROCESSA-ESPECIALIDADE.
+           MOVE ZEROS TO WS-SUBTOTAL.
+           MOVE SPACES TO LINHA-ESPECIALIDADE.
+           MOVE ESPECIALIDADE-PONTEIRO(WS-ESP-IDX) TO LE-ESPECIALIDADE.
+           MOVE LINHA-ESPECIALIDADE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE ZEROS TO CRM.
+           MOVE "N" TO WS-FIM.
+           START CADMEDICO KEY IS NOT LESS THAN CRM
+               INVALID KEY
+                   MOVE "S" TO WS-FIM
+           END-START.
+           IF WS-FIM NOT = "S"
+               PERFORM R-LER-PROXIMO
+           END-IF.
+           PERFORM R-TESTA-REGISTRO UNTIL WS-FIM = "S".
+
+           PERFORM R-IMPRIME-SUBTOTAL.
+           MOVE "N" TO WS-FIM.
+           ADD 1 TO WS-ESP-IDX.
+
+       R-TESTA-REGISTRO.
+           IF ESPECIALIDADE = WS-ESP-IDX
+               ADD 1 TO WS-SUBTOTAL
+               ADD 1 TO WS-TOTAL-GERAL
+               MOVE SPACES TO LINHA-DETALHE
+               MOVE CRM TO LD-CRM
+               MOVE NOME TO LD-NOME
+               MOVE LINHA-DETALHE TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-IF.
+           PERFORM R-LER-PROXIMO.
+
+       R-LER-PROXIMO.
+           READ CADMEDICO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM
+           END-READ.
+
+       R-IMPRIME-SUBTOTAL.
+           MOVE SPACES TO LINHA-SUBTOTAL.
+           MOVE "TOTAL DA ESPECIALIDA" TO LS-TEXTO.
+           MOVE WS-SUBTOTAL TO LS-TOTAL.
+           MOVE LINHA-SUBTOTAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE LINHA-BRANCO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+      *
+      **********************
+      * CARGA DE TABELAS *
+      **********************
+      *
+       CRIA-TABELA-ESPECIALIADES.
+           MOVE ZEROS TO WS-QTD-ESPECIALIDADES.
+           OPEN INPUT CADESPEC.
+           IF ST-ERRO-ESP NOT = "00"
+               PERFORM R-SEMEAR-ESPECIALIDADES
+               OPEN INPUT CADESPEC
+           END-IF.
+           PERFORM R-CARREGA-TODAS-ESPECIALIDADES.
+           IF WS-QTD-ESPECIALIDADES = ZEROS
+               CLOSE CADESPEC
+               PERFORM R-SEMEAR-ESPECIALIDADES
+               OPEN INPUT CADESPEC
+               PERFORM R-CARREGA-TODAS-ESPECIALIDADES
+           END-IF.
+           CLOSE CADESPEC.
+
+       R-CARREGA-TODAS-ESPECIALIDADES.
+           MOVE "N" TO WS-FIM-ESP.
+           PERFORM R-LER-ESPECIALIDADE.
+           PERFORM R-CARREGA-ESPECIALIDADE UNTIL WS-FIM-ESP = "S".
+
+       R-LER-ESPECIALIDADE.
+           READ CADESPEC
+               AT END
+                   MOVE "S" TO WS-FIM-ESP
+           END-READ.
+
+       R-CARREGA-ESPECIALIDADE.
+           IF ESP-CODIGO > WS-QTD-ESPECIALIDADES
+               MOVE ESP-CODIGO TO WS-QTD-ESPECIALIDADES
+           END-IF.
+           MOVE ESP-DESCRICAO TO ESPECIALIDADE-PONTEIRO(ESP-CODIGO).
+           PERFORM R-LER-ESPECIALIDADE.
+
+       R-SEMEAR-ESPECIALIDADES.
+           OPEN OUTPUT CADESPEC.
+           MOVE 1 TO ESP-CODIGO.
+           MOVE "CLINICA MEDICA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 2 TO ESP-CODIGO.
+           MOVE "UROLOGIA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 3 TO ESP-CODIGO.
+           MOVE "GINICOLOGISTA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 4 TO ESP-CODIGO.
+           MOVE "PEDIATRIA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           MOVE 5 TO ESP-CODIGO.
+           MOVE "CARDIOLOGISTA" TO ESP-DESCRICAO.
+           WRITE REGESPECIALIDADE.
+           CLOSE CADESPEC.
+
+       R-FIM.
+           EXIT PROGRAM.
